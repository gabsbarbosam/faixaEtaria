@@ -1,37 +1,1030 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-IDADE PIC 9(003).
-           88 WS-CRIANCA VALUE 0 THRU 10.
-           88 WS-ADOLESCENTE VALUE 11 THRU 19.
-           88 WS-JOVEM VALUE 20 THRU 30.
-           88 WS-ADULTO VALUE 31 THRU 60.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INFORME A SUA IDADE"
-              ACCEPT WS-IDADE
-
-           EVALUATE TRUE
-           WHEN WS-CRIANCA
-              DISPLAY "CRIANCA"
-           WHEN WS-ADOLESCENTE
-              DISPLAY "ADOLESCENTE"
-           WHEN WS-JOVEM
-              DISPLAY "JOVEM"
-           WHEN WS-ADULTO
-              DISPLAY "ADULTO"
-           WHEN OTHER
-              DISPLAY "OUTRA CATEGORIA"
-           END-EVALUATE
-
-              STOP RUN.
-        END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAIXAETARIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POPULIN ASSIGN TO "POPULIN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-POPULIN.
+
+           SELECT RELATSAI ASSIGN TO "RELATSAI"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-RELATSAI.
+
+           SELECT FAIXACTL ASSIGN TO "FAIXACTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-FAIXACTL.
+
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-AUDITLOG.
+
+           SELECT CHECKPT ASSIGN TO "CHECKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CHECKPT.
+
+           SELECT EXTRATO ASSIGN TO "EXTRATO"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-EXTRATO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POPULIN
+           RECORDING MODE IS F.
+       01  FXE-REGISTRO-ENTRADA.
+           05 FXE-MATRICULA           PIC 9(006).
+           05 FXE-IDADE               PIC 9(003).
+           05 FXE-DEPARTAMENTO        PIC X(010).
+           05 FXE-SEXO                PIC X(001).
+           05 FILLER                  PIC X(060).
+
+      ******************************************************************
+      * Visao alfanumerica do registro de entrada, usada apenas para
+      * checar se FXE-IDADE veio numerica de um arquivo de lote
+      * (campo em branco ou com lixo nao deve abendar o job).
+      ******************************************************************
+       01  FXE-REGISTRO-ENTRADA-ALFA REDEFINES FXE-REGISTRO-ENTRADA.
+           05 FILLER                  PIC X(006).
+           05 FXE-IDADE-ALFA           PIC X(003).
+           05 FILLER                  PIC X(071).
+
+       FD  RELATSAI
+           RECORDING MODE IS F.
+       01  REG-SAIDA-RELATORIO        PIC X(132).
+
+      ******************************************************************
+      * FAIXACTL - arquivo de controle com os limites de cada faixa
+      * etaria. Cada linha tem exatamente o mesmo layout de uma entrada
+      * da tabela FXFAIXA (codigo(2) + descricao(20) + min(3) + max(3)),
+      * entao ela pode ser copiada direto para dentro da tabela.
+      ******************************************************************
+       FD  FAIXACTL
+           RECORDING MODE IS F.
+       01  REG-CONTROLE-FAIXA         PIC X(028).
+
+      ******************************************************************
+      * Visao alfanumerica de REG-CONTROLE-FAIXA, usada apenas para
+      * checar se os campos MIN/MAX vieram numericos antes de aceitar a
+      * linha (uma faixa corrompida em FAIXACTL derruba a classificacao
+      * do arquivo inteiro, nao so de um registro, entao a validacao
+      * aqui segue o mesmo espirito da validacao de POPULIN).
+      ******************************************************************
+       01  REG-CONTROLE-FAIXA-ALFA REDEFINES REG-CONTROLE-FAIXA.
+           05 FILLER                  PIC X(022).
+           05 REG-CTL-MIN-ALFA        PIC X(003).
+           05 REG-CTL-MAX-ALFA        PIC X(003).
+
+      ******************************************************************
+      * AUDITLOG - trilha de auditoria: uma linha por classificacao
+      * (interativa ou de lote), valida ou invalida, com data/hora, para
+      * reconstituir depois como uma idade foi classificada.
+      ******************************************************************
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  REG-AUDITORIA              PIC X(080).
+
+      ******************************************************************
+      * CHECKPT - guarda a quantidade de registros de POPULIN ja
+      * processados com sucesso pela ultima execucao do modo lote, para
+      * que um restart apos abend saiba quantos registros pular.
+      ******************************************************************
+       FD  CHECKPT
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT             PIC X(009).
+
+      ******************************************************************
+      * EXTRATO - um registro de largura fixa por pessoa classificada,
+      * para carga direta em BI/staging (req. de extrato para relatorio
+      * externo).
+      ******************************************************************
+       FD  EXTRATO
+           RECORDING MODE IS F.
+       01  REG-EXTRATO                PIC X(040).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-POPULIN          PIC X(002) VALUE SPACES.
+       77  WS-STATUS-RELATSAI         PIC X(002) VALUE SPACES.
+       77  WS-STATUS-FAIXACTL         PIC X(002) VALUE SPACES.
+       77  WS-STATUS-AUDITLOG         PIC X(002) VALUE SPACES.
+       77  WS-STATUS-CHECKPT          PIC X(002) VALUE SPACES.
+       77  WS-STATUS-EXTRATO          PIC X(002) VALUE SPACES.
+
+       77  WS-FIM-FAIXACTL            PIC X(001) VALUE "N".
+           88 WS-FIM-ARQ-FAIXACTL              VALUE "S".
+
+       77  WS-QTDE-FAIXAS-LIDAS       PIC 9(002) COMP VALUE ZERO.
+
+       77  WS-FIM-POPULACAO           PIC X(001) VALUE "N".
+           88 WS-FIM-ARQ-POPULACAO             VALUE "S".
+
+       77  WS-FIM-CHECKPT             PIC X(001) VALUE "N".
+           88 WS-FIM-ARQ-CHECKPT                VALUE "S".
+
+       77  WS-MODO-EXECUCAO           PIC X(001) VALUE "I".
+           88 WS-MODO-LOTE                      VALUE "L".
+           88 WS-MODO-INTERATIVO                VALUE "I".
+
+      ******************************************************************
+      * Ligada se RELATSAI, EXTRATO, CHECKPT ou AUDITLOG nao abrirem -
+      * os arquivos que carregam o resultado do processamento
+      * (relatorio de RH/planejamento, extrato para o BI, checkpoint de
+      * restart e a trilha de auditoria), sem os quais rodar o programa
+      * nao tem sentido. AUDITLOG e aberto nos dois modos, entao uma
+      * falha nele aborta tanto o lote quanto o modo interativo;
+      * RELATSAI/EXTRATO/CHECKPT so existem no modo lote.
+      * 0000-MAINLINE usa esta chave para nao chamar
+      * 3000-PROCESSA-LOTE/2000-PROCESSA-INTERATIVO e devolver
+      * RETURN-CODE alto em vez de deixar o primeiro WRITE abortar o
+      * job sem explicacao, ou pior, deixar o modo interativo terminar
+      * normalmente sobre uma trilha de auditoria morta.
+      ******************************************************************
+       77  WS-ERRO-ABERTURA-LOTE      PIC X(001) VALUE "N".
+           88 WS-HOUVE-ERRO-ABERTURA           VALUE "S".
+
+       77  WS-IDADE                   PIC 9(003).
+
+      ******************************************************************
+      * Campos de validacao da idade digitada no modo interativo.
+      * JUSTIFIED RIGHT faz o ACCEPT alinhar os digitos a direita, para
+      * que "5" vire "  5" e depois "005" apos o INSPECT abaixo, em vez
+      * de "5  " (que o teste IS NUMERIC rejeitaria por causa dos
+      * espacos a direita).
+      ******************************************************************
+       01  WS-IDADE-DIGITADA            PIC X(003) JUSTIFIED RIGHT.
+
+       77  WS-IDADE-VALIDA              PIC X(001) VALUE "N".
+           88 WS-IDADE-OK                        VALUE "S".
+
+       77  WS-REGISTRO-VALIDO           PIC X(001) VALUE "S".
+           88 WS-REGISTRO-OK                     VALUE "S".
+           88 WS-REGISTRO-INVALIDO               VALUE "N".
+
+       77  WS-CONT-INVALIDA             PIC 9(007) COMP VALUE ZERO.
+       77  WS-CONT-LIDOS                PIC 9(007) COMP VALUE ZERO.
+
+       77  WS-FAIXA-CTL-MIN             PIC 9(003).
+       77  WS-FAIXA-CTL-MAX             PIC 9(003).
+
+      ******************************************************************
+      * Tabela de faixas etarias (copybook FXFAIXA) - usada tanto pelo
+      * modo lote quanto pelo modo interativo (3250-CLASSIFICA-FAIXA),
+      * para que os dois classifiquem sempre pelos mesmos limites em vez
+      * de manter duas faixas de valores que podem divergir com o tempo.
+      * WS-QTDE-FAIXAS governa quantas posicoes da tabela estao em uso;
+      * comeca em 5 (os defaults do copybook) e e ajustada por
+      * 1100-CARREGA-FAIXAS se o arquivo FAIXACTL existir, ate o limite
+      * de WS-QTDE-FAIXAS-MAX faixas.
+      ******************************************************************
+       77  WS-QTDE-FAIXAS             PIC 9(002) COMP VALUE 5.
+       77  WS-QTDE-FAIXAS-MAX         PIC 9(002) COMP VALUE 20.
+
+       COPY FXFAIXA.
+
+      ******************************************************************
+      * Registro de auditoria (copybook FXEAUD) e data/hora do sistema
+      * usadas para carimbar cada linha gravada em AUDITLOG.
+      ******************************************************************
+       COPY FXEAUD.
+
+       01  WS-DATA-SISTEMA               PIC 9(008).
+       01  WS-HORA-SISTEMA               PIC 9(008).
+
+      ******************************************************************
+      * Registro de checkpoint (copybook FXECKP) e itens de controle do
+      * restart do modo lote. WS-QTDE-CHECKPOINT e a quantidade de
+      * registros ja processados numa execucao anterior que abendou;
+      * 3200-CICLO-PROCESSAMENTO usa esse valor para pular a regravacao
+      * de RELATSAI/AUDITLOG dos registros ja tratados, mas ainda
+      * reclassifica cada um deles para reconstituir os contadores do
+      * resumo de fechamento. O checkpoint e regravado a cada registro
+      * cuja saida for de fato escrita nesta execucao (nao apenas de
+      * tempos em tempos), para que ele sempre reflita exatamente a
+      * ultima linha gravada em RELATSAI/AUDITLOG/EXTRATO - um
+      * checkpoint mais espacado poderia sobreviver a um abend com
+      * registros ja gravados depois dele, fazendo o restart duplica-los
+      ******************************************************************
+       COPY FXECKP.
+
+      ******************************************************************
+      * Registro de extrato de largura fixa (copybook FXEEXT), gravado
+      * em EXTRATO junto com cada linha de RELATSAI no modo lote.
+      ******************************************************************
+       COPY FXEEXT.
+
+       77  WS-QTDE-CHECKPOINT            PIC 9(009) COMP VALUE ZERO.
+
+       77  WS-MODO-RESTART               PIC X(001) VALUE "N".
+           88 WS-EH-RESTART                        VALUE "S".
+
+       01  WS-RESULTADO-CLASSIFICACAO.
+           05 WS-FAIXA-COD            PIC X(002).
+           05 WS-FAIXA-DESC           PIC X(020).
+           05 WS-FAIXA-IDX            PIC 9(002) COMP VALUE ZERO.
+
+      ******************************************************************
+      * Contadores para o resumo de faixa etaria (requisito do relatorio
+      * de fechamento). Um contador por posicao da tabela FXFAIXA, mais
+      * um contador para registros fora de qualquer faixa conhecida.
+      ******************************************************************
+       01  WS-CONTADORES-FAIXA.
+           05 WS-CONT-FAIXA OCCURS 1 TO 20 TIMES
+              DEPENDING ON WS-QTDE-FAIXAS
+              PIC 9(007) COMP VALUE ZERO.
+       77  WS-CONT-OUTRA               PIC 9(007) COMP VALUE ZERO.
+       77  WS-CONT-TOTAL               PIC 9(007) COMP VALUE ZERO.
+       77  WS-IDX-RESUMO               PIC 9(002) COMP VALUE ZERO.
+       77  WS-PCT-RESUMO               PIC 9(003)V9(02) VALUE ZERO.
+
+      ******************************************************************
+      * Tabela de departamentos (copybook FXDEPTO) e matriz de
+      * cruzamento faixa etaria x departamento/sexo (requisito do
+      * relatorio de planejamento de mao de obra). WS-QTDE-DEPTOS
+      * governa os lacos que percorrem FXE-DEPTO; a tabela em si e de
+      * tamanho fixo, ao contrario de FXE-TABELA-FAIXAS.
+      ******************************************************************
+       77  WS-QTDE-DEPTOS              PIC 9(002) COMP VALUE 5.
+
+       COPY FXDEPTO.
+
+       01  WS-MATRIZ-CRUZAMENTO.
+           05 WS-FAIXA-MATRIZ OCCURS 1 TO 20 TIMES
+              DEPENDING ON WS-QTDE-FAIXAS.
+              10 WS-MATRIZ-DEPTO OCCURS 5 TIMES
+                 PIC 9(007) COMP VALUE ZERO.
+              10 WS-MATRIZ-DEPTO-OUTRO PIC 9(007) COMP VALUE ZERO.
+              10 WS-MATRIZ-SEXO-M      PIC 9(007) COMP VALUE ZERO.
+              10 WS-MATRIZ-SEXO-F      PIC 9(007) COMP VALUE ZERO.
+              10 WS-MATRIZ-SEXO-OUTRO  PIC 9(007) COMP VALUE ZERO.
+
+       77  WS-IDX-MATRIZ-DEPTO         PIC 9(002) COMP VALUE ZERO.
+
+       01  WS-AREA-RELATORIO.
+           05 WS-LINHA-DETALHE.
+              10 FILLER               PIC X(002) VALUE SPACES.
+              10 WS-LINHA-MATRICULA   PIC 9(006).
+              10 FILLER               PIC X(002) VALUE SPACES.
+              10 WS-LINHA-IDADE       PIC 9(003).
+              10 FILLER               PIC X(002) VALUE SPACES.
+              10 WS-LINHA-FAIXA-DESC  PIC X(020).
+              10 FILLER               PIC X(097) VALUE SPACES.
+
+           05 WS-LINHA-TITULO REDEFINES WS-LINHA-DETALHE.
+              10 WS-TITULO-TEXTO      PIC X(060).
+              10 FILLER               PIC X(072) VALUE SPACES.
+
+           05 WS-LINHA-RESUMO REDEFINES WS-LINHA-DETALHE.
+              10 FILLER               PIC X(002) VALUE SPACES.
+              10 WS-RESUMO-DESC       PIC X(020).
+              10 FILLER               PIC X(002) VALUE SPACES.
+              10 WS-RESUMO-QTDE       PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(003) VALUE SPACES.
+              10 WS-RESUMO-PCT        PIC ZZ9.99.
+              10 FILLER               PIC X(001) VALUE "%".
+              10 FILLER               PIC X(091) VALUE SPACES.
+
+      ******************************************************************
+      * Linhas do relatorio de cruzamento faixa etaria x departamento/
+      * sexo (7200-IMPRIME-MATRIZ). WS-LINHA-MATRIZ-TITULO monta o
+      * cabecalho com o codigo de cada departamento e as colunas de
+      * sexo; WS-LINHA-MATRIZ imprime a contagem de cada faixa etaria.
+      ******************************************************************
+           05 WS-LINHA-MATRIZ-TITULO REDEFINES WS-LINHA-DETALHE.
+              10 FILLER               PIC X(021) VALUE SPACES.
+              10 WS-MATRIZ-TIT-DEPTO-COL OCCURS 5 TIMES.
+                 15 WS-MATRIZ-TIT-DEPTO  PIC X(010).
+                 15 FILLER               PIC X(002) VALUE SPACES.
+              10 WS-MATRIZ-TIT-OUTRO  PIC X(008).
+              10 WS-MATRIZ-TIT-M      PIC X(008).
+              10 WS-MATRIZ-TIT-F      PIC X(008).
+              10 WS-MATRIZ-TIT-SEXO-OUTRO PIC X(007).
+              10 FILLER               PIC X(020) VALUE SPACES.
+
+           05 WS-LINHA-MATRIZ REDEFINES WS-LINHA-DETALHE.
+              10 WS-MATRIZ-FAIXA-DESC PIC X(020).
+              10 FILLER               PIC X(001) VALUE SPACE.
+              10 WS-MATRIZ-COL-DEPTO  OCCURS 5 TIMES.
+                 15 WS-MATRIZ-COL-QTDE   PIC ZZZ,ZZ9.
+                 15 FILLER               PIC X(005) VALUE SPACES.
+              10 WS-MATRIZ-COL-OUTRO  PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(001) VALUE SPACE.
+              10 WS-MATRIZ-COL-M      PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(001) VALUE SPACE.
+              10 WS-MATRIZ-COL-F      PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(001) VALUE SPACE.
+              10 WS-MATRIZ-COL-SEXO-OUTRO PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(020) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZACAO
+              THRU 1000-INICIALIZACAO-EXIT.
+
+           IF WS-HOUVE-ERRO-ABERTURA
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              IF WS-MODO-LOTE
+                 PERFORM 3000-PROCESSA-LOTE
+                    THRU 3000-PROCESSA-LOTE-EXIT
+              ELSE
+                 PERFORM 2000-PROCESSA-INTERATIVO
+                    THRU 2000-PROCESSA-INTERATIVO-EXIT
+              END-IF
+           END-IF.
+
+           PERFORM 8000-FINALIZACAO
+              THRU 8000-FINALIZACAO-EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZACAO - carrega as faixas etarias, depois abre o
+      * arquivo de populacao; se ele nao existir, o programa cai de
+      * volta para o modo interativo de uma idade por vez, como sempre
+      * funcionou.
+      ******************************************************************
+       1000-INICIALIZACAO.
+           PERFORM 1100-CARREGA-FAIXAS
+              THRU 1100-CARREGA-FAIXAS-EXIT.
+
+           PERFORM 1200-ABRE-AUDITLOG
+              THRU 1200-ABRE-AUDITLOG-EXIT.
+
+           SET WS-MODO-INTERATIVO TO TRUE.
+           OPEN INPUT POPULIN.
+           IF WS-STATUS-POPULIN = "00"
+              SET WS-MODO-LOTE TO TRUE
+              PERFORM 1300-LE-CHECKPOINT
+                 THRU 1300-LE-CHECKPOINT-EXIT
+              IF WS-EH-RESTART
+                 OPEN EXTEND RELATSAI
+                 OPEN EXTEND EXTRATO
+              ELSE
+                 OPEN OUTPUT RELATSAI
+                 OPEN OUTPUT EXTRATO
+              END-IF
+              IF WS-STATUS-RELATSAI NOT = "00"
+                 DISPLAY
+                    "ERRO FATAL - FALHA AO ABRIR RELATSAI - STATUS "
+                    WS-STATUS-RELATSAI
+                 SET WS-HOUVE-ERRO-ABERTURA TO TRUE
+              END-IF
+              IF WS-STATUS-EXTRATO NOT = "00"
+                 DISPLAY
+                    "ERRO FATAL - FALHA AO ABRIR EXTRATO - STATUS "
+                    WS-STATUS-EXTRATO
+                 SET WS-HOUVE-ERRO-ABERTURA TO TRUE
+              END-IF
+
+              OPEN OUTPUT CHECKPT
+              IF WS-STATUS-CHECKPT NOT = "00"
+                 DISPLAY
+                    "ERRO FATAL - FALHA AO ABRIR CHECKPT - STATUS "
+                    WS-STATUS-CHECKPT
+                 SET WS-HOUVE-ERRO-ABERTURA TO TRUE
+              END-IF
+           END-IF.
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-LE-CHECKPOINT - le CHECKPT, se existir, para saber quantos
+      * registros de POPULIN a execucao anterior ja tinha processado com
+      * sucesso antes de abendar. Quantidade zero (ou arquivo ausente)
+      * significa execucao normal, do inicio. CHECKPT e um log de
+      * acrescimo (uma linha por chamada a 3500-GRAVA-CHECKPOINT, em vez
+      * de um unico registro reescrito), entao a leitura vai ate o fim
+      * do arquivo e fica com o valor da ultima linha - a mais recente -
+      * ao inves de assumir que ele so tem uma linha.
+      ******************************************************************
+       1300-LE-CHECKPOINT.
+           OPEN INPUT CHECKPT.
+           IF WS-STATUS-CHECKPT = "00"
+              MOVE ZERO TO WS-QTDE-CHECKPOINT
+              PERFORM 1310-LE-PROXIMO-CHECKPOINT
+                 THRU 1310-LE-PROXIMO-CHECKPOINT-EXIT
+                 UNTIL WS-FIM-ARQ-CHECKPT
+              CLOSE CHECKPT
+              IF WS-QTDE-CHECKPOINT > ZERO
+                 SET WS-EH-RESTART TO TRUE
+              END-IF
+           END-IF.
+       1300-LE-CHECKPOINT-EXIT.
+           EXIT.
+
+       1310-LE-PROXIMO-CHECKPOINT.
+           READ CHECKPT
+              AT END
+                 SET WS-FIM-ARQ-CHECKPT TO TRUE
+              NOT AT END
+                 MOVE REG-CHECKPOINT TO FXE-CKP-QTDE-PROCESSADA
+                 MOVE FXE-CKP-QTDE-PROCESSADA TO WS-QTDE-CHECKPOINT
+           END-READ.
+       1310-LE-PROXIMO-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-ABRE-AUDITLOG - AUDITLOG e sempre aberto para acrescentar
+      * (EXTEND), para preservar o historico de execucoes anteriores. Se
+      * o arquivo ainda nao existir (status "35", primeira execucao),
+      * cai para OPEN OUTPUT, que cria o arquivo.
+      ******************************************************************
+       1200-ABRE-AUDITLOG.
+           OPEN EXTEND AUDITLOG.
+           IF WS-STATUS-AUDITLOG NOT = "00"
+              OPEN OUTPUT AUDITLOG
+           END-IF.
+           IF WS-STATUS-AUDITLOG NOT = "00"
+              DISPLAY
+                 "ERRO FATAL - FALHA AO ABRIR AUDITLOG - STATUS "
+                 WS-STATUS-AUDITLOG
+              SET WS-HOUVE-ERRO-ABERTURA TO TRUE
+           END-IF.
+       1200-ABRE-AUDITLOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-CARREGA-FAIXAS - le FAIXACTL, quando presente, e substitui
+      * as faixas compiladas por copybook pelas faixas do arquivo de
+      * controle. Isso permite ao negocio mudar os cortes (por exemplo,
+      * usar as faixas do IBGE em vez das faixas de RH) editando um
+      * arquivo texto, sem recompilar o programa. Na ausencia do
+      * arquivo, ou se ele estiver vazio, os defaults do copybook
+      * FXFAIXA continuam valendo.
+      ******************************************************************
+       1100-CARREGA-FAIXAS.
+           PERFORM 1105-COPIA-FAIXAS-DEFAULT
+              THRU 1105-COPIA-FAIXAS-DEFAULT-EXIT
+              VARYING WS-IDX-RESUMO FROM 1 BY 1
+              UNTIL WS-IDX-RESUMO > 5.
+
+           OPEN INPUT FAIXACTL.
+           IF WS-STATUS-FAIXACTL = "00"
+              PERFORM 1110-LE-FAIXA-CONTROLE
+                 THRU 1110-LE-FAIXA-CONTROLE-EXIT
+                 UNTIL WS-FIM-ARQ-FAIXACTL
+                 OR WS-QTDE-FAIXAS-LIDAS = WS-QTDE-FAIXAS-MAX
+              IF WS-QTDE-FAIXAS-LIDAS = WS-QTDE-FAIXAS-MAX
+                 AND NOT WS-FIM-ARQ-FAIXACTL
+                 PERFORM 1115-AVISA-EXCESSO-FAIXAS
+                    THRU 1115-AVISA-EXCESSO-FAIXAS-EXIT
+              END-IF
+              CLOSE FAIXACTL
+              IF WS-QTDE-FAIXAS-LIDAS > ZERO
+                 MOVE WS-QTDE-FAIXAS-LIDAS TO WS-QTDE-FAIXAS
+              END-IF
+           END-IF.
+       1100-CARREGA-FAIXAS-EXIT.
+           EXIT.
+
+       1105-COPIA-FAIXAS-DEFAULT.
+           MOVE FXE-FAIXA-DEFAULT-CODIGO (WS-IDX-RESUMO)
+              TO FXE-FAIXA-CODIGO (WS-IDX-RESUMO).
+           MOVE FXE-FAIXA-DEFAULT-DESC (WS-IDX-RESUMO)
+              TO FXE-FAIXA-DESC (WS-IDX-RESUMO).
+           MOVE FXE-FAIXA-DEFAULT-MIN (WS-IDX-RESUMO)
+              TO FXE-FAIXA-MIN (WS-IDX-RESUMO).
+           MOVE FXE-FAIXA-DEFAULT-MAX (WS-IDX-RESUMO)
+              TO FXE-FAIXA-MAX (WS-IDX-RESUMO).
+       1105-COPIA-FAIXAS-DEFAULT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1110-LE-FAIXA-CONTROLE - le uma linha de FAIXACTL e so aceita a
+      * faixa se MIN/MAX vierem numericos e MIN nao for maior que MAX;
+      * uma linha malformada e descartada (com aviso) em vez de
+      * corromper a tabela usada para classificar o arquivo inteiro.
+      ******************************************************************
+       1110-LE-FAIXA-CONTROLE.
+           READ FAIXACTL
+              AT END
+                 SET WS-FIM-ARQ-FAIXACTL TO TRUE
+           END-READ.
+           IF NOT WS-FIM-ARQ-FAIXACTL
+              IF REG-CTL-MIN-ALFA IS NUMERIC
+                 AND REG-CTL-MAX-ALFA IS NUMERIC
+                 MOVE REG-CTL-MIN-ALFA TO WS-FAIXA-CTL-MIN
+                 MOVE REG-CTL-MAX-ALFA TO WS-FAIXA-CTL-MAX
+                 IF WS-FAIXA-CTL-MIN <= WS-FAIXA-CTL-MAX
+                    ADD 1 TO WS-QTDE-FAIXAS-LIDAS
+                    MOVE REG-CONTROLE-FAIXA
+                       TO FXE-FAIXA (WS-QTDE-FAIXAS-LIDAS)
+                 ELSE
+                    DISPLAY
+                       "LINHA DE FAIXACTL IGNORADA - MIN MAIOR QUE MAX"
+                 END-IF
+              ELSE
+                 DISPLAY
+                    "LINHA DE FAIXACTL IGNORADA - MIN/MAX NAO NUMERICO"
+              END-IF
+           END-IF.
+       1110-LE-FAIXA-CONTROLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1115-AVISA-EXCESSO-FAIXAS - 1110 para de ler ao atingir
+      * WS-QTDE-FAIXAS-MAX faixas aceitas; antes de assumir que o
+      * arquivo simplesmente acabou nesse ponto, tenta ler mais uma
+      * linha. Se houver mais dados, avisa o operador de que linhas
+      * extras foram ignoradas em vez de descarta-las silenciosamente,
+      * do mesmo jeito que uma linha malformada e avisada em 1110.
+      ******************************************************************
+       1115-AVISA-EXCESSO-FAIXAS.
+           READ FAIXACTL
+              AT END
+                 SET WS-FIM-ARQ-FAIXACTL TO TRUE
+              NOT AT END
+                 DISPLAY "FAIXACTL TEM MAIS DE " WS-QTDE-FAIXAS-MAX
+                    " FAIXAS - LINHAS EXTRAS IGNORADAS"
+           END-READ.
+       1115-AVISA-EXCESSO-FAIXAS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSA-INTERATIVO - fluxo original: uma pessoa por vez.
+      * Classifica pela mesma FXE-TABELA-FAIXAS do modo lote (via
+      * 3250-CLASSIFICA-FAIXA) em vez de uma faixa de valores
+      * compilada a parte, para que editar FAIXACTL mude a classificacao
+      * dos dois modos e nao so a do lote.
+      ******************************************************************
+       2000-PROCESSA-INTERATIVO.
+           MOVE "N" TO WS-IDADE-VALIDA.
+           PERFORM 2500-ACEITA-IDADE
+              THRU 2500-ACEITA-IDADE-EXIT
+              UNTIL WS-IDADE-OK.
+
+           PERFORM 3250-CLASSIFICA-FAIXA
+              THRU 3250-CLASSIFICA-FAIXA-EXIT.
+           DISPLAY WS-FAIXA-DESC.
+
+           MOVE SPACES TO FXE-REGISTRO-AUDITORIA.
+           MOVE ZERO TO FXE-AUD-MATRICULA.
+           MOVE WS-IDADE TO FXE-AUD-IDADE.
+           SET FXE-AUD-STATUS-VALIDO TO TRUE.
+           PERFORM 3600-GRAVA-AUDITORIA
+              THRU 3600-GRAVA-AUDITORIA-EXIT.
+       2000-PROCESSA-INTERATIVO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-ACEITA-IDADE - le a idade do console e valida antes de
+      * deixar o EVALUATE em 2000 rodar. Entrada nao numerica ou fora
+      * de 0-120 faz o programa reexibir o prompt em vez de continuar
+      * com um valor sem sentido.
+      ******************************************************************
+       2500-ACEITA-IDADE.
+           DISPLAY "INFORME A SUA IDADE".
+           ACCEPT WS-IDADE-DIGITADA.
+
+           IF WS-IDADE-DIGITADA = SPACES
+              DISPLAY "IDADE INVALIDA - CAMPO EM BRANCO"
+           ELSE
+              INSPECT WS-IDADE-DIGITADA
+                 REPLACING LEADING SPACE BY ZERO
+              IF WS-IDADE-DIGITADA IS NOT NUMERIC
+                 DISPLAY "IDADE INVALIDA - DIGITE APENAS NUMEROS"
+              ELSE
+                 MOVE WS-IDADE-DIGITADA TO WS-IDADE
+                 IF WS-IDADE > 120
+                    DISPLAY
+                       "IDADE INVALIDA - INFORME UM VALOR ENTRE 0 E 120"
+                 ELSE
+                    SET WS-IDADE-OK TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+       2500-ACEITA-IDADE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESSA-LOTE - le POPULIN registro a registro e grava um
+      * uma linha de saida por pessoa em RELATSAI, em vez do DISPLAY
+      * unico da versao interativa.
+      ******************************************************************
+       3000-PROCESSA-LOTE.
+           PERFORM 3100-LE-PROXIMO-REGISTRO
+              THRU 3100-LE-PROXIMO-REGISTRO-EXIT.
+
+           PERFORM 3200-CICLO-PROCESSAMENTO
+              THRU 3200-CICLO-PROCESSAMENTO-EXIT
+              UNTIL WS-FIM-ARQ-POPULACAO.
+
+           PERFORM 7000-IMPRIME-RESUMO
+              THRU 7000-IMPRIME-RESUMO-EXIT.
+
+           PERFORM 7200-IMPRIME-MATRIZ
+              THRU 7200-IMPRIME-MATRIZ-EXIT.
+
+           PERFORM 3550-LIMPA-CHECKPOINT
+              THRU 3550-LIMPA-CHECKPOINT-EXIT.
+       3000-PROCESSA-LOTE-EXIT.
+           EXIT.
+
+       3100-LE-PROXIMO-REGISTRO.
+           READ POPULIN
+              AT END
+                 SET WS-FIM-ARQ-POPULACAO TO TRUE
+           END-READ.
+       3100-LE-PROXIMO-REGISTRO-EXIT.
+           EXIT.
+
+       3200-CICLO-PROCESSAMENTO.
+           ADD 1 TO WS-CONT-LIDOS.
+
+           PERFORM 3210-VALIDA-REGISTRO-LOTE
+              THRU 3210-VALIDA-REGISTRO-LOTE-EXIT.
+
+           IF WS-REGISTRO-OK
+              PERFORM 3300-CLASSIFICA-E-GRAVA
+                 THRU 3300-CLASSIFICA-E-GRAVA-EXIT
+           ELSE
+              PERFORM 3320-GRAVA-REGISTRO-INVALIDO
+                 THRU 3320-GRAVA-REGISTRO-INVALIDO-EXIT
+           END-IF.
+
+           IF WS-CONT-LIDOS > WS-QTDE-CHECKPOINT
+              PERFORM 3500-GRAVA-CHECKPOINT
+                 THRU 3500-GRAVA-CHECKPOINT-EXIT
+           END-IF.
+
+           PERFORM 3100-LE-PROXIMO-REGISTRO
+              THRU 3100-LE-PROXIMO-REGISTRO-EXIT.
+       3200-CICLO-PROCESSAMENTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3210-VALIDA-REGISTRO-LOTE - descarta um registro do lote em vez
+      * de deixar um valor sem sentido seguir para a classificacao;
+      * cobre idade nao numerica, em branco, ou fora de 0-120.
+      ******************************************************************
+       3210-VALIDA-REGISTRO-LOTE.
+           SET WS-REGISTRO-OK TO TRUE.
+           IF FXE-IDADE-ALFA IS NOT NUMERIC
+              SET WS-REGISTRO-INVALIDO TO TRUE
+           ELSE
+              IF FXE-IDADE > 120
+                 SET WS-REGISTRO-INVALIDO TO TRUE
+              END-IF
+           END-IF.
+       3210-VALIDA-REGISTRO-LOTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3320-GRAVA-REGISTRO-INVALIDO - registra na saida que o registro
+      * foi ignorado, sem interromper o processamento do restante do
+      * arquivo. O contador de invalidos e sempre atualizado, mas a
+      * linha do relatorio e o lancamento de auditoria so sao regravados
+      * se este registro ainda nao tiver sido tratado por uma execucao
+      * anterior (ver WS-QTDE-CHECKPOINT em 1300-LE-CHECKPOINT).
+      ******************************************************************
+       3320-GRAVA-REGISTRO-INVALIDO.
+           ADD 1 TO WS-CONT-INVALIDA.
+           IF WS-CONT-LIDOS > WS-QTDE-CHECKPOINT
+              MOVE SPACES TO WS-AREA-RELATORIO
+              MOVE FXE-MATRICULA TO WS-LINHA-MATRICULA
+              MOVE FXE-IDADE TO WS-LINHA-IDADE
+              MOVE "REGISTRO INVALIDO" TO WS-LINHA-FAIXA-DESC
+              WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-DETALHE
+
+              MOVE SPACES TO FXE-REGISTRO-AUDITORIA
+              MOVE FXE-MATRICULA TO FXE-AUD-MATRICULA
+              MOVE FXE-IDADE TO FXE-AUD-IDADE
+              MOVE "OU" TO WS-FAIXA-COD
+              MOVE "REGISTRO INVALIDO" TO WS-FAIXA-DESC
+              SET FXE-AUD-STATUS-INVALIDO TO TRUE
+              PERFORM 3600-GRAVA-AUDITORIA
+                 THRU 3600-GRAVA-AUDITORIA-EXIT
+           END-IF.
+       3320-GRAVA-REGISTRO-INVALIDO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-CLASSIFICA-E-GRAVA - classifica e acumula contadores para
+      * todo registro valido (mesmo os ja tratados numa execucao
+      * anterior, para reconstituir o resumo de fechamento), mas so
+      * regrava a linha do relatorio e o lancamento de auditoria para
+      * registros ainda nao cobertos pelo ultimo checkpoint.
+      ******************************************************************
+       3300-CLASSIFICA-E-GRAVA.
+           MOVE FXE-IDADE TO WS-IDADE.
+
+           PERFORM 3250-CLASSIFICA-FAIXA
+              THRU 3250-CLASSIFICA-FAIXA-EXIT.
+
+           PERFORM 3400-ACUMULA-CONTADORES
+              THRU 3400-ACUMULA-CONTADORES-EXIT.
+
+           PERFORM 3450-ACUMULA-MATRIZ
+              THRU 3450-ACUMULA-MATRIZ-EXIT.
+
+           IF WS-CONT-LIDOS > WS-QTDE-CHECKPOINT
+              MOVE FXE-MATRICULA TO WS-LINHA-MATRICULA
+              MOVE FXE-IDADE TO WS-LINHA-IDADE
+              MOVE WS-FAIXA-DESC TO WS-LINHA-FAIXA-DESC
+              WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-DETALHE
+
+              MOVE SPACES TO FXE-REGISTRO-AUDITORIA
+              MOVE FXE-MATRICULA TO FXE-AUD-MATRICULA
+              MOVE FXE-IDADE TO FXE-AUD-IDADE
+              SET FXE-AUD-STATUS-VALIDO TO TRUE
+              PERFORM 3600-GRAVA-AUDITORIA
+                 THRU 3600-GRAVA-AUDITORIA-EXIT
+
+              MOVE SPACES TO FXE-REGISTRO-EXTRATO
+              MOVE FXE-MATRICULA TO FXE-EXT-MATRICULA
+              MOVE FXE-IDADE TO FXE-EXT-IDADE
+              MOVE WS-FAIXA-COD TO FXE-EXT-FAIXA-COD
+              MOVE WS-FAIXA-DESC TO FXE-EXT-FAIXA-DESC
+              WRITE REG-EXTRATO FROM FXE-REGISTRO-EXTRATO
+           END-IF.
+       3300-CLASSIFICA-E-GRAVA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3250-CLASSIFICA-FAIXA - percorre a tabela FXFAIXA em busca
+      * da faixa cujo MIN/MAX contem WS-IDADE. Uma unica tabela usada
+      * aqui e por qualquer outro programa que faca a mesma
+      * classificacao evita que os limites fiquem duplicados/divergentes
+      ******************************************************************
+       3250-CLASSIFICA-FAIXA.
+           MOVE "OU" TO WS-FAIXA-COD.
+           MOVE "OUTRA CATEGORIA" TO WS-FAIXA-DESC.
+           MOVE ZERO TO WS-FAIXA-IDX.
+
+           SET FXE-IDX-FAIXA TO 1.
+           SEARCH FXE-FAIXA
+              AT END
+                 CONTINUE
+              WHEN WS-IDADE >= FXE-FAIXA-MIN (FXE-IDX-FAIXA)
+                 AND WS-IDADE <= FXE-FAIXA-MAX (FXE-IDX-FAIXA)
+                 MOVE FXE-FAIXA-CODIGO (FXE-IDX-FAIXA) TO WS-FAIXA-COD
+                 MOVE FXE-FAIXA-DESC (FXE-IDX-FAIXA) TO WS-FAIXA-DESC
+                 SET WS-FAIXA-IDX TO FXE-IDX-FAIXA
+           END-SEARCH.
+       3250-CLASSIFICA-FAIXA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3400-ACUMULA-CONTADORES - mantem o total geral e o total por
+      * faixa para o resumo impresso ao final do lote (7000).
+      ******************************************************************
+       3400-ACUMULA-CONTADORES.
+           ADD 1 TO WS-CONT-TOTAL.
+           IF WS-FAIXA-IDX > ZERO
+              ADD 1 TO WS-CONT-FAIXA (WS-FAIXA-IDX)
+           ELSE
+              ADD 1 TO WS-CONT-OUTRA
+           END-IF.
+       3400-ACUMULA-CONTADORES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3450-ACUMULA-MATRIZ - alimenta a matriz de cruzamento faixa
+      * etaria x departamento/sexo (7200-IMPRIME-MATRIZ), usando a
+      * mesma classificacao de faixa ja calculada em 3250. Departamento
+      * que nao bate com nenhum codigo de FXE-DEPTO cai na coluna OUTRO,
+      * assim como um sexo diferente de M/F, para nao perder o registro
+      * do total mesmo com um campo mal preenchido no arquivo de origem.
+      ******************************************************************
+       3450-ACUMULA-MATRIZ.
+           IF WS-FAIXA-IDX > ZERO
+              SET FXE-IDX-DEPTO TO 1
+              SEARCH FXE-DEPTO
+                 AT END
+                    ADD 1 TO WS-MATRIZ-DEPTO-OUTRO (WS-FAIXA-IDX)
+                 WHEN FXE-DEPARTAMENTO = FXE-DEPTO (FXE-IDX-DEPTO)
+                    ADD 1 TO
+                       WS-MATRIZ-DEPTO (WS-FAIXA-IDX FXE-IDX-DEPTO)
+              END-SEARCH
+
+              EVALUATE FXE-SEXO
+                 WHEN "M"
+                    ADD 1 TO WS-MATRIZ-SEXO-M (WS-FAIXA-IDX)
+                 WHEN "F"
+                    ADD 1 TO WS-MATRIZ-SEXO-F (WS-FAIXA-IDX)
+                 WHEN OTHER
+                    ADD 1 TO WS-MATRIZ-SEXO-OUTRO (WS-FAIXA-IDX)
+              END-EVALUATE
+           END-IF.
+       3450-ACUMULA-MATRIZ-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-GRAVA-CHECKPOINT - acrescenta em CHECKPT uma linha com a
+      * quantidade de registros processados ate agora. Chamada por
+      * 3200-CICLO-PROCESSAMENTO a cada registro cuja saida foi de fato
+      * escrita em RELATSAI/AUDITLOG/EXTRATO nesta execucao - nao apenas
+      * de tempos em tempos - para que o checkpoint nunca fique atras da
+      * ultima linha realmente gravada; do contrario um abend entre dois
+      * checkpoints espacados faria o restart regravar (duplicar) as
+      * linhas ja escritas depois do ultimo checkpoint gravado. CHECKPT
+      * e aberto uma unica vez em 1000-INICIALIZACAO e fechado em
+      * 8000-FINALIZACAO - esta rotina so grava a linha, sem reabrir o
+      * arquivo a cada chamada.
+      ******************************************************************
+       3500-GRAVA-CHECKPOINT.
+           MOVE WS-CONT-LIDOS TO FXE-CKP-QTDE-PROCESSADA.
+           WRITE REG-CHECKPOINT FROM FXE-REGISTRO-CHECKPOINT.
+           IF WS-STATUS-CHECKPT NOT = "00"
+              DISPLAY
+                 "AVISO - FALHA AO GRAVAR CHECKPT - STATUS "
+                 WS-STATUS-CHECKPT
+           END-IF.
+       3500-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3550-LIMPA-CHECKPOINT - acrescenta em CHECKPT uma ultima linha
+      * zerada ao final de um lote concluido com sucesso, para que
+      * 1300-LE-CHECKPOINT (que fica com o valor da ultima linha do
+      * arquivo) veja zero na proxima execucao em vez de tentar retomar
+      * um restart que ja terminou.
+      ******************************************************************
+       3550-LIMPA-CHECKPOINT.
+           MOVE ZERO TO FXE-CKP-QTDE-PROCESSADA.
+           WRITE REG-CHECKPOINT FROM FXE-REGISTRO-CHECKPOINT.
+           IF WS-STATUS-CHECKPT NOT = "00"
+              DISPLAY
+                 "AVISO - FALHA AO GRAVAR CHECKPT - STATUS "
+                 WS-STATUS-CHECKPT
+           END-IF.
+       3550-LIMPA-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3600-GRAVA-AUDITORIA - grava em AUDITLOG uma linha com data/hora
+      * do sistema, matricula, idade, faixa e status (valido/invalido)
+      * da classificacao. Chamada tanto pelo modo interativo quanto pelo
+      * modo lote (registros validos e invalidos), para que a trilha
+      * cubra toda classificacao feita pelo programa.
+      ******************************************************************
+       3600-GRAVA-AUDITORIA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           MOVE WS-DATA-SISTEMA TO FXE-AUD-DATA.
+           MOVE WS-HORA-SISTEMA TO FXE-AUD-HORA.
+           MOVE WS-FAIXA-COD TO FXE-AUD-FAIXA-COD.
+           MOVE WS-FAIXA-DESC TO FXE-AUD-FAIXA-DESC.
+           WRITE REG-AUDITORIA FROM FXE-REGISTRO-AUDITORIA.
+       3600-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIME-RESUMO - fecha o relatorio de lote com a contagem
+      * e o percentual de cada faixa etaria, para uso de RH/planejamento
+      * sem precisar reprocessar o arquivo ou tabular na mao. As linhas
+      * de faixa, OUTRA CATEGORIA e TOTAL VALIDO tem percentual sobre
+      * WS-CONT-TOTAL (so registros validos); REGISTROS INVALIDOS e
+      * TOTAL LIDO tem percentual sobre WS-CONT-LIDOS (validos +
+      * invalidos). As duas bases sao rotuladas e impressas explicita-
+      * mente para nao passar a impressao de uma unica base comum.
+      ******************************************************************
+       7000-IMPRIME-RESUMO.
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE "RESUMO DA CLASSIFICACAO POR FAIXA ETARIA" TO
+              WS-TITULO-TEXTO.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-TITULO.
+
+           PERFORM 7100-IMPRIME-LINHA-FAIXA
+              THRU 7100-IMPRIME-LINHA-FAIXA-EXIT
+              VARYING WS-IDX-RESUMO FROM 1 BY 1
+              UNTIL WS-IDX-RESUMO > WS-QTDE-FAIXAS.
+
+           IF WS-CONT-TOTAL > ZERO
+              COMPUTE WS-PCT-RESUMO ROUNDED =
+                 (WS-CONT-OUTRA * 100) / WS-CONT-TOTAL
+           ELSE
+              MOVE ZERO TO WS-PCT-RESUMO
+           END-IF.
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE "OUTRA CATEGORIA" TO WS-RESUMO-DESC.
+           MOVE WS-CONT-OUTRA TO WS-RESUMO-QTDE.
+           MOVE WS-PCT-RESUMO TO WS-RESUMO-PCT.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-RESUMO.
+
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE "TOTAL VALIDO" TO WS-RESUMO-DESC.
+           MOVE WS-CONT-TOTAL TO WS-RESUMO-QTDE.
+           MOVE 100.00 TO WS-RESUMO-PCT.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-RESUMO.
+
+           IF WS-CONT-LIDOS > ZERO
+              COMPUTE WS-PCT-RESUMO ROUNDED =
+                 (WS-CONT-INVALIDA * 100) / WS-CONT-LIDOS
+           ELSE
+              MOVE ZERO TO WS-PCT-RESUMO
+           END-IF.
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE "REGISTROS INVALIDOS" TO WS-RESUMO-DESC.
+           MOVE WS-CONT-INVALIDA TO WS-RESUMO-QTDE.
+           MOVE WS-PCT-RESUMO TO WS-RESUMO-PCT.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-RESUMO.
+
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE "TOTAL LIDO" TO WS-RESUMO-DESC.
+           MOVE WS-CONT-LIDOS TO WS-RESUMO-QTDE.
+           MOVE 100.00 TO WS-RESUMO-PCT.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-RESUMO.
+       7000-IMPRIME-RESUMO-EXIT.
+           EXIT.
+
+       7100-IMPRIME-LINHA-FAIXA.
+           IF WS-CONT-TOTAL > ZERO
+              COMPUTE WS-PCT-RESUMO ROUNDED =
+                 (WS-CONT-FAIXA (WS-IDX-RESUMO) * 100) / WS-CONT-TOTAL
+           ELSE
+              MOVE ZERO TO WS-PCT-RESUMO
+           END-IF.
+
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE FXE-FAIXA-DESC (WS-IDX-RESUMO) TO WS-RESUMO-DESC.
+           MOVE WS-CONT-FAIXA (WS-IDX-RESUMO) TO WS-RESUMO-QTDE.
+           MOVE WS-PCT-RESUMO TO WS-RESUMO-PCT.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-RESUMO.
+       7100-IMPRIME-LINHA-FAIXA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-IMPRIME-MATRIZ - imprime o cruzamento faixa etaria x
+      * departamento/sexo ao final do relatorio de lote: um titulo, um
+      * cabecalho com o codigo de cada departamento e as colunas de
+      * sexo, e uma linha por faixa etaria com as contagens da matriz
+      * acumulada em 3450-ACUMULA-MATRIZ.
+      ******************************************************************
+       7200-IMPRIME-MATRIZ.
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE "CRUZAMENTO FAIXA ETARIA X DEPARTAMENTO/SEXO" TO
+              WS-TITULO-TEXTO.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-TITULO.
+
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           PERFORM 7210-MONTA-CABECALHO-MATRIZ
+              THRU 7210-MONTA-CABECALHO-MATRIZ-EXIT
+              VARYING WS-IDX-RESUMO FROM 1 BY 1
+              UNTIL WS-IDX-RESUMO > WS-QTDE-DEPTOS.
+           MOVE "OUTRO" TO WS-MATRIZ-TIT-OUTRO.
+           MOVE "M" TO WS-MATRIZ-TIT-M.
+           MOVE "F" TO WS-MATRIZ-TIT-F.
+           MOVE "OUTRO" TO WS-MATRIZ-TIT-SEXO-OUTRO.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-MATRIZ-TITULO.
+
+           PERFORM 7220-IMPRIME-LINHA-MATRIZ
+              THRU 7220-IMPRIME-LINHA-MATRIZ-EXIT
+              VARYING WS-IDX-RESUMO FROM 1 BY 1
+              UNTIL WS-IDX-RESUMO > WS-QTDE-FAIXAS.
+       7200-IMPRIME-MATRIZ-EXIT.
+           EXIT.
+
+       7210-MONTA-CABECALHO-MATRIZ.
+           MOVE FXE-DEPTO (WS-IDX-RESUMO)
+              TO WS-MATRIZ-TIT-DEPTO (WS-IDX-RESUMO).
+       7210-MONTA-CABECALHO-MATRIZ-EXIT.
+           EXIT.
+
+       7220-IMPRIME-LINHA-MATRIZ.
+           MOVE SPACES TO WS-AREA-RELATORIO.
+           MOVE FXE-FAIXA-DESC (WS-IDX-RESUMO) TO WS-MATRIZ-FAIXA-DESC.
+
+           PERFORM 7230-MONTA-COLUNA-DEPTO
+              THRU 7230-MONTA-COLUNA-DEPTO-EXIT
+              VARYING WS-IDX-MATRIZ-DEPTO FROM 1 BY 1
+              UNTIL WS-IDX-MATRIZ-DEPTO > WS-QTDE-DEPTOS.
+
+           MOVE WS-MATRIZ-DEPTO-OUTRO (WS-IDX-RESUMO)
+              TO WS-MATRIZ-COL-OUTRO.
+           MOVE WS-MATRIZ-SEXO-M (WS-IDX-RESUMO) TO WS-MATRIZ-COL-M.
+           MOVE WS-MATRIZ-SEXO-F (WS-IDX-RESUMO) TO WS-MATRIZ-COL-F.
+           MOVE WS-MATRIZ-SEXO-OUTRO (WS-IDX-RESUMO)
+              TO WS-MATRIZ-COL-SEXO-OUTRO.
+           WRITE REG-SAIDA-RELATORIO FROM WS-LINHA-MATRIZ.
+       7220-IMPRIME-LINHA-MATRIZ-EXIT.
+           EXIT.
+
+       7230-MONTA-COLUNA-DEPTO.
+           MOVE WS-MATRIZ-DEPTO (WS-IDX-RESUMO WS-IDX-MATRIZ-DEPTO)
+              TO WS-MATRIZ-COL-QTDE (WS-IDX-MATRIZ-DEPTO).
+       7230-MONTA-COLUNA-DEPTO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZACAO - fecha os arquivos de lote quando aplicavel, e
+      * o AUDITLOG sempre, ja que ele e aberto nos dois modos.
+      ******************************************************************
+       8000-FINALIZACAO.
+           IF WS-MODO-LOTE
+              CLOSE POPULIN
+              CLOSE RELATSAI
+              CLOSE EXTRATO
+              CLOSE CHECKPT
+           END-IF.
+           CLOSE AUDITLOG.
+       8000-FINALIZACAO-EXIT.
+           EXIT.
+
+       END PROGRAM FAIXAETARIA.
