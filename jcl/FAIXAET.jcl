@@ -0,0 +1,67 @@
+//FAIXAET  JOB (ACCTNO),'FAIXA ETARIA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB......: FAIXAET
+//* PURPOSE..: RODAR O PROCESSAMENTO NOTURNO DA POPULACAO,
+//*            CLASSIFICANDO CADA REGISTRO POR FAIXA ETARIA E
+//*            GRAVANDO O RELATORIO, O LOG DE AUDITORIA E O EXTRATO
+//*            DE LARGURA FIXA PARA CARGA NO BI.
+//* RESTART..: O PROGRAMA REGRAVA O CHECKPOINT EM CHECKPT A CADA
+//*            REGISTRO CUJA SAIDA E DE FATO ESCRITA EM RELATSAI/
+//*            AUDITLOG/EXTRATO (NAO A CADA 1000), PARA QUE ELE NUNCA
+//*            FIQUE ATRAS DA ULTIMA LINHA REALMENTE GRAVADA. SE O
+//*            STEP010 ABENDAR, RESUBMETA O JOB COM RESTART=STEP010:
+//*            O PROGRAMA LE O CHECKPOINT E RETOMA DAQUELE PONTO, SEM
+//*            REPROCESSAR NEM DUPLICAR LINHAS EM RELATSAI/AUDITLOG.
+//*            AO TERMINAR COM SUCESSO O PROPRIO PROGRAMA ZERA O
+//*            CHECKPOINT PARA A PROXIMA EXECUCAO.
+//* Modification History:
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FAIXAETARIA
+//STEPLIB  DD DSN=FAIXA.PROD.LOADLIB,DISP=SHR
+//POPULIN  DD DSN=FAIXA.PROD.POPULACAO,DISP=SHR
+//*        RELATSAI/AUDITLOG/EXTRATO USAM DISP=MOD PORQUE UM RESTART
+//*        PRECISA ABRIR ESTES TRES EM EXTEND E ENCONTRAR O ARQUIVO
+//*        POSICIONADO NO FIM, PRESERVANDO O QUE JA FOI GRAVADO ANTES
+//*        DO ABEND (VER 1300-LE-CHECKPOINT). PARA UMA EXECUCAO NOVA
+//*        (NAO-RESTART) O PROGRAMA ABRE ESTES TRES EM OUTPUT, MAS O
+//*        MOD DA JCL AINDA ASSIM POSICIONA NO FIM - POR ISSO A
+//*        OPERACAO DEVE GARANTIR QUE ESTES TRES DATASETS ESTAO VAZIOS
+//*        (DELETE/REALOCACAO OU UMA NOVA GERACAO GDG) ANTES DE
+//*        SUBMETER UMA EXECUCAO QUE NAO SEJA RESTART DE UM ABEND.
+//RELATSAI DD DSN=FAIXA.PROD.RELATORIO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=00132,BLKSIZE=0)
+//FAIXACTL DD DSN=FAIXA.PROD.FAIXACTL,DISP=SHR
+//AUDITLOG DD DSN=FAIXA.PROD.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=00080,BLKSIZE=0)
+//*        O PROGRAMA ABRE CHECKPT EM OUTPUT UMA UNICA VEZ NO INICIO DA
+//*        EXECUCAO (SEMPRE DO ZERO, NUNCA EXTEND) E ACRESCENTA UMA
+//*        LINHA A CADA REGISTRO CUJA SAIDA E DE FATO ESCRITA EM
+//*        RELATSAI/AUDITLOG/EXTRATO, EM VEZ DE REABRIR O DATASET A
+//*        CADA REGISTRO (VER 3500-GRAVA-CHECKPOINT/3550-LIMPA-
+//*        CHECKPOINT); 1300-LE-CHECKPOINT LE ATE O FIM DO ARQUIVO E
+//*        FICA COM O VALOR DA ULTIMA LINHA - A MAIS RECENTE - COMO O
+//*        CHECKPOINT DA EXECUCAO ANTERIOR. POR SER SEMPRE ABERTO EM
+//*        OUTPUT (NUNCA EXTEND), DISP=OLD (E NAO MOD) CONTINUA SENDO
+//*        O CORRETO AQUI: MOD POSICIONARIA NO FIM E FARIA A PRIMEIRA
+//*        LINHA GRAVADA NESTA EXECUCAO SE ACRESCENTAR AS LINHAS DE
+//*        UMA EXECUCAO ANTERIOR JA CONSUMIDA, EM VEZ DE COMECAR UM
+//*        ARQUIVO NOVO. O DATASET PRECISA EXISTIR (ALOCADO VAZIO UMA
+//*        UNICA VEZ, POR EXEMPLO VIA IEFBR14) ANTES DA PRIMEIRA
+//*        EXECUCAO. O ESPACO ABAIXO COBRE UMA LINHA POR REGISTRO DE
+//*        POPULIN NUMA UNICA EXECUCAO (POPULACAO NOTURNA NA ORDEM DE
+//*        CENTENAS DE MILHARES DE REGISTROS, A 9 BYTES CADA).
+//CHECKPT  DD DSN=FAIXA.PROD.CHECKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(50,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=00009,BLKSIZE=0)
+//EXTRATO  DD DSN=FAIXA.PROD.EXTRATO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=00040,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
