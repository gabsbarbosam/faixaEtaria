@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook.....: FXEEXT.CPY
+      * Purpose......: layout do registro de extrato gravado em EXTRATO
+      *                a cada classificacao valida do modo lote, para
+      *                carga direta em ferramenta de BI ou staging de
+      *                banco de dados - largura fixa, sem separador,
+      *                para nao depender de parser de CSV do outro lado.
+      * Modification History:
+      ******************************************************************
+       01  FXE-REGISTRO-EXTRATO.
+           05 FXE-EXT-MATRICULA       PIC 9(006).
+           05 FXE-EXT-IDADE           PIC 9(003).
+           05 FXE-EXT-FAIXA-COD       PIC X(002).
+           05 FXE-EXT-FAIXA-DESC      PIC X(020).
+           05 FILLER                  PIC X(009).
