@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook.....: FXDEPTO.CPY
+      * Purpose......: tabela dos departamentos usados no cruzamento de
+      *                faixa etaria x departamento (relatorio de
+      *                planejamento de mao de obra). Lista fechada e
+      *                pequena, por isso continua compilada aqui, ao
+      *                contrario das faixas etarias (FXFAIXA/FAIXACTL),
+      *                que o negocio pode mudar com frequencia.
+      * Modification History:
+      ******************************************************************
+       01  FXE-DEPTOS-VALORES.
+           05 FILLER                  PIC X(010) VALUE "ADMINISTRA".
+           05 FILLER                  PIC X(010) VALUE "OPERACOES ".
+           05 FILLER                  PIC X(010) VALUE "COMERCIAL ".
+           05 FILLER                  PIC X(010) VALUE "FINANCEIRO".
+           05 FILLER                  PIC X(010) VALUE "TI        ".
+
+       01  FXE-TABELA-DEPTOS REDEFINES FXE-DEPTOS-VALORES.
+           05 FXE-DEPTO OCCURS 5 TIMES
+              INDEXED BY FXE-IDX-DEPTO
+              PIC X(010).
