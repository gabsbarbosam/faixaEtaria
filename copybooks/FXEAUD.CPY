@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook.....: FXEAUD.CPY
+      * Purpose......: layout do registro de auditoria gravado em
+      *                AUDITLOG a cada classificacao de idade (modo
+      *                interativo ou lote), com data/hora de execucao,
+      *                para reconstituir depois "por que fulano saiu
+      *                como ADULTO no relatorio do mes passado".
+      * Modification History:
+      ******************************************************************
+       01  FXE-REGISTRO-AUDITORIA.
+           05 FXE-AUD-DATA            PIC X(008).
+           05 FXE-AUD-HORA            PIC X(008).
+           05 FXE-AUD-MATRICULA       PIC 9(006).
+           05 FXE-AUD-IDADE           PIC 9(003).
+           05 FXE-AUD-FAIXA-COD       PIC X(002).
+           05 FXE-AUD-FAIXA-DESC      PIC X(020).
+           05 FXE-AUD-STATUS          PIC X(001).
+              88 FXE-AUD-STATUS-VALIDO     VALUE "V".
+              88 FXE-AUD-STATUS-INVALIDO   VALUE "I".
+           05 FILLER                  PIC X(032).
