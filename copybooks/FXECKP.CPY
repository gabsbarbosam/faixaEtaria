@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook.....: FXECKP.CPY
+      * Purpose......: layout do registro de checkpoint gravado em
+      *                CHECKPT pelo modo lote, para que um restart apos
+      *                um abend retome do ultimo ponto gravado em vez de
+      *                reprocessar o arquivo de populacao inteiro e
+      *                duplicar linhas no relatorio e no log de
+      *                auditoria.
+      * Modification History:
+      ******************************************************************
+       01  FXE-REGISTRO-CHECKPOINT.
+           05 FXE-CKP-QTDE-PROCESSADA PIC 9(009).
