@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Copybook.....: FXFAIXA.CPY
+      * Purpose......: tabela de faixas etarias usada por qualquer
+      *                programa que precise classificar uma idade
+      *                (FAIXAETARIA e futuros programas de relatorio
+      *                ou extracao). Mantem os limites de cada faixa
+      *                em um unico lugar, em vez de repetir clausulas
+      *                VALUE THRU programa a programa.
+      *
+      *                Os valores abaixo sao apenas o DEFAULT compilado
+      *                (usado quando o arquivo de controle FAIXACTL nao
+      *                existe ou esta vazio). 1100-CARREGA-FAIXAS copia
+      *                estes valores para a tabela de trabalho
+      *                FXE-TABELA-FAIXAS e, se achar FAIXACTL, substitui
+      *                as posicoes pelas faixas do arquivo - o que
+      *                permite ao negocio mudar os cortes sem recompilar
+      *                O item que controla quantas posicoes da tabela de
+      *                trabalho estao em uso (WS-QTDE-FAIXAS) precisa
+      *                existir na WORKING-STORAGE de quem faz este COPY.
+      * Modification History:
+      *   Codigo  Descricao(20)         Min(3) Max(3)
+      ******************************************************************
+       01  FXE-FAIXAS-VALORES-INICIAIS.
+           05 FILLER                  PIC X(028)
+              VALUE "CRCRIANCA             000010".
+           05 FILLER                  PIC X(028)
+              VALUE "ADADOLESCENTE         011019".
+           05 FILLER                  PIC X(028)
+              VALUE "JOJOVEM               020030".
+           05 FILLER                  PIC X(028)
+              VALUE "AUADULTO              031060".
+           05 FILLER                  PIC X(028)
+              VALUE "IDIDOSO               061120".
+
+      ******************************************************************
+      * Tabela de faixas DEFAULT (tamanho fixo, carregada por VALUE em
+      * tempo de compilacao). 1100-CARREGA-FAIXAS copia estas posicoes
+      * para FXE-TABELA-FAIXAS antes de tentar ler o arquivo de
+      * controle - uma tabela de tamanho variavel (OCCURS DEPENDING ON)
+      * nao pode ser o alvo de um REDEFINES.
+      ******************************************************************
+       01  FXE-FAIXAS-DEFAULT
+              REDEFINES FXE-FAIXAS-VALORES-INICIAIS.
+           05 FXE-FAIXA-DEFAULT OCCURS 5 TIMES.
+              10 FXE-FAIXA-DEFAULT-CODIGO PIC X(002).
+              10 FXE-FAIXA-DEFAULT-DESC   PIC X(020).
+              10 FXE-FAIXA-DEFAULT-MIN    PIC 9(003).
+              10 FXE-FAIXA-DEFAULT-MAX    PIC 9(003).
+
+      ******************************************************************
+      * Tabela de faixas de trabalho - a que o programa efetivamente usa
+      * para classificar (SEARCH em 3250-CLASSIFICA-FAIXA). Tamanho
+      * variavel para acompanhar quantas faixas vieram de FAIXACTL; o
+      * limite de 20 posicoes (WS-QTDE-FAIXAS-MAX, na WORKING-STORAGE de
+      * quem faz este COPY) cobre confortavelmente tabelas de faixas
+      * mais granulares que as 5 compiladas por default, como as faixas
+      * quinquenais do IBGE.
+      ******************************************************************
+       01  FXE-TABELA-FAIXAS.
+           05 FXE-FAIXA OCCURS 1 TO 20 TIMES
+              DEPENDING ON WS-QTDE-FAIXAS
+              INDEXED BY FXE-IDX-FAIXA.
+              10 FXE-FAIXA-CODIGO     PIC X(002).
+              10 FXE-FAIXA-DESC       PIC X(020).
+              10 FXE-FAIXA-MIN        PIC 9(003).
+              10 FXE-FAIXA-MAX        PIC 9(003).
